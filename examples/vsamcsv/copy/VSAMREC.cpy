@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------
+      *> VSAMREC - employee master record layout.
+      *>
+      *> Shared by VSAMCSV, VSAMLOAD and VSAMMAINT so the three
+      *> programs that read or write the employee master agree on
+      *> one field layout.  COPY this under the 01-level FD record
+      *> (or working-storage record) that needs it.
+      *> ---------------------------------------------------------
+           05  VSAM-EMPL-ID      PIC X(5).
+           05  VSAM-EMPL-NAME    PIC X(26).
+           05  VSAM-EMPL-SALARY  PIC X(10).
+           05  FILLER            PIC X(35).
