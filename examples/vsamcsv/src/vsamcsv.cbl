@@ -5,7 +5,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT VSAM-IN ASSIGN TO VSAMIN
+      *> VSAM-IN is assigned to a data name rather than a literal so
+      *> CONSOLIDATE=Y can repoint it at a different site's VSAM
+      *> dataset for each pass through 2620-PROCESS-ONE-SITE; a
+      *> plain run leaves WS-VSAM-DDNAME at its default of VSAMIN.
+           SELECT VSAM-IN ASSIGN TO WS-VSAM-DDNAME
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS SEQUENTIAL
                   RECORD KEY IS VSAM-EMPL-ID
@@ -16,6 +20,36 @@
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-CSV-STATUS.
 
+           SELECT VSAM-REJECTS ASSIGN TO VSAMREJ
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO CHKPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT FIXED-OUT ASSIGN TO FIXEDOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-FIXED-STATUS.
+
+           SELECT PRIOR-IN ASSIGN TO PRIORIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT CTL-FILE ASSIGN TO CSVCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT SITE-FILE ASSIGN TO SITELIST
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-SITE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -23,16 +57,85 @@
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01 VSAM-REC.
-          05 VSAM-EMPL-ID      PIC X(5).
-          05 VSAM-EMPL-NAME    PIC X(26).
-          05 VSAM-EMPL-SALARY  PIC X(10).
-          05 FILLER            PIC X(35).
+           COPY VSAMREC.
 
        FD CSV-OUT
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01 CSV-REC               PIC X(80).
 
+       FD VSAM-REJECTS
+           RECORD CONTAINS 116 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 VSAM-REJECT-REC.
+          05 VSAM-REJECT-RAW         PIC X(80).
+          05 FILLER                  PIC X(01) VALUE SPACE.
+          05 VSAM-REJECT-REASON-CODE PIC X(04).
+          05 FILLER                  PIC X(01) VALUE SPACE.
+          05 VSAM-REJECT-REASON-TEXT PIC X(30).
+
+       FD CHKPT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 CHKPT-REC.
+          05 CHKPT-RECORDS-READ     PIC 9(7).
+          05 CHKPT-LAST-EMPL-ID     PIC X(5).
+          05 CHKPT-RECORDS-WRITTEN  PIC 9(7).
+          05 CHKPT-RECORDS-REJECTED PIC 9(7).
+          05 CHKPT-TOTAL-SALARY     PIC 9(9)V99.
+          05 FILLER                 PIC X(3).
+
+      *> --------------------------------------------------------
+      *> FIXED-OUT - positional interchange record for our
+      *> mainframe-to-mainframe partner: no delimiters, zero-padded
+      *> numeric salary, fields at fixed column positions.
+      *>   Cols  1- 5  EMPL-ID
+      *>   Cols  6-31  EMPL-NAME
+      *>   Cols 32-41  EMPL-SALARY
+      *> --------------------------------------------------------
+       FD FIXED-OUT
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 FIXED-REC.
+          05 FIXED-EMPL-ID          PIC X(5).
+          05 FIXED-EMPL-NAME        PIC X(26).
+          05 FIXED-EMPL-SALARY      PIC 9(8)V99.
+
+      *> --------------------------------------------------------
+      *> PRIOR-IN - a prior day's CSV-OUT (or a saved copy of it),
+      *> read back for DELTA=Y change-only extracts.
+      *> --------------------------------------------------------
+       FD PRIOR-IN
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 PRIOR-REC                  PIC X(80).
+
+      *> --------------------------------------------------------
+      *> CTL-FILE - optional control file read once at startup,
+      *> letting a downstream consumer change the CSV-OUT header
+      *> text and/or the field order without a VSAMCSV recompile.
+      *> Records are KEYWORD=VALUE, same shape as the run PARM:
+      *>   HEADER=<literal column-header text>
+      *>   FIELD=ID | FIELD=NAME | FIELD=SALARY  (one per line, in
+      *>          the order they should appear in CSV-OUT)
+      *> If CSVCTL is not present the built-in 3-column ID/NAME/
+      *> SALARY layout and WS-CSV-HEADER are used, unchanged.
+      *> --------------------------------------------------------
+       FD CTL-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 CTL-REC                    PIC X(80).
+
+      *> --------------------------------------------------------
+      *> SITE-FILE - the CONSOLIDATE=Y site list: one record per
+      *> site VSAM dataset to roll up, each a blank-separated pair
+      *> of SITE-CODE and the VSAM-IN DD name for that site.
+      *> --------------------------------------------------------
+       FD SITE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 SITE-REC                   PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS.
@@ -41,53 +144,500 @@
              88 VSAM-EOF             VALUE '10'.
           05 WS-CSV-STATUS     PIC XX  VALUE SPACES.
              88 CSV-OK               VALUE '00'.
+          05 WS-REJECT-STATUS  PIC XX  VALUE SPACES.
+             88 REJECT-OK            VALUE '00'.
+          05 WS-CHKPT-STATUS   PIC XX  VALUE SPACES.
+             88 CHKPT-OK             VALUE '00'.
+             88 CHKPT-EOF             VALUE '10'.
+          05 WS-FIXED-STATUS   PIC XX  VALUE SPACES.
+             88 FIXED-OK             VALUE '00'.
+          05 WS-PRIOR-STATUS   PIC XX  VALUE SPACES.
+             88 PRIOR-OK             VALUE '00'.
+          05 WS-CTL-STATUS     PIC XX  VALUE SPACES.
+             88 CTL-OK               VALUE '00'.
+             88 CTL-EOF               VALUE '10'.
+          05 WS-SITE-STATUS    PIC XX  VALUE SPACES.
+             88 SITE-OK              VALUE '00'.
 
        01 WS-FLAGS.
           05 WS-EOF-FLAG       PIC X   VALUE 'N'.
              88 EOF-REACHED          VALUE 'Y'.
+          05 WS-VALID-FLAG     PIC X   VALUE 'Y'.
+             88 RECORD-IS-VALID      VALUE 'Y'.
+          05 WS-RESTART-SWITCH PIC X   VALUE 'N'.
+             88 RESTART-REQUESTED    VALUE 'Y'.
+          05 WS-FORMAT-SWITCH  PIC X   VALUE 'C'.
+             88 FORMAT-IS-CSV        VALUE 'C'.
+             88 FORMAT-IS-FIXED      VALUE 'F'.
+          05 WS-DELTA-SWITCH   PIC X   VALUE 'N'.
+             88 DELTA-MODE           VALUE 'Y'.
+          05 WS-PRIOR-EOF-FLAG PIC X   VALUE 'N'.
+             88 PRIOR-EOF-REACHED    VALUE 'Y'.
+          05 WS-CTL-EOF-FLAG   PIC X   VALUE 'N'.
+             88 CTL-EOF-REACHED      VALUE 'Y'.
+          05 WS-CONSOLIDATE-SWITCH PIC X VALUE 'N'.
+             88 CONSOLIDATE-MODE     VALUE 'Y'.
+          05 WS-SITE-EOF-FLAG  PIC X   VALUE 'N'.
+             88 SITE-EOF-REACHED     VALUE 'Y'.
+
+      *> --------------------------------------------------------
+      *> PARM keyword switches.  The run parameter is a string of
+      *> blank-separated KEYWORD=VALUE pairs, e.g. 'RESTART=Y'.
+      *> --------------------------------------------------------
+       01 WS-PARM-TEXT          PIC X(80) VALUE SPACES.
+       01 WS-PARM-WORK.
+          05 WS-PARM-TOKEN     OCCURS 5 TIMES PIC X(16).
+       01 WS-PARM-IDX          PIC 9   COMP VALUE 0.
+       01 WS-PARM-KEYWORD      PIC X(12).
+       01 WS-PARM-VALUE        PIC X(10).
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
 
        01 WS-COUNTERS.
-          05 WS-RECORDS-READ    PIC 9(7) VALUE 0.
-          05 WS-RECORDS-WRITTEN PIC 9(7) VALUE 0.
+          05 WS-RECORDS-READ     PIC 9(7) VALUE 0.
+          05 WS-RECORDS-WRITTEN  PIC 9(7) VALUE 0.
+          05 WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+
+       01 WS-REJECT-FIELDS.
+          05 WS-REJECT-REASON-CODE PIC X(04).
+          05 WS-REJECT-REASON-TEXT PIC X(30).
+
+       01 WS-TEST-NUMVAL-RESULT PIC S9(4) COMP-3.
+       01 WS-RAW-SALARY-NUMVAL  PIC 9(10) COMP-3.
 
        01 WS-CSV-HEADER         PIC X(80) VALUE
              'EMPL_ID,EMPL_NAME,EMPL_SALARY'.
 
+      *> --------------------------------------------------------
+      *> CTL-FILE working storage - the field list and header text
+      *> loaded from the optional control file.  WS-CTL-FIELD-COUNT
+      *> stays zero when no control file is supplied, which is how
+      *> 2100-FORMAT-CSV-LINE knows to fall back to the built-in
+      *> ID/NAME/SALARY layout.
+      *> --------------------------------------------------------
+       01 WS-CTL-FIELD-COUNT    PIC 9   COMP VALUE 0.
+       01 WS-CTL-FIELDS.
+          05 WS-CTL-FIELD-CODE  OCCURS 5 TIMES PIC X(6).
+       01 WS-CTL-IDX            PIC 9   COMP VALUE 0.
+       01 WS-CTL-HEADER-TEXT    PIC X(80) VALUE SPACES.
+       01 WS-CTL-HEADER-SWITCH  PIC X   VALUE 'N'.
+          88 CTL-HEADER-PRESENT        VALUE 'Y'.
+      *> Holds the header line 1210-BUILD-CONTROLLED-HEADER
+      *> synthesizes from WS-CTL-FIELD-CODE when a CSVCTL file
+      *> supplies FIELD= lines but no HEADER= line, so 1250-PRIME-
+      *> PRIOR-FILE can recognize that same synthesized line when it
+      *> appears as the leading record of a prior run's CSV-OUT.
+       01 WS-CTL-SYNTH-HEADER   PIC X(80) VALUE SPACES.
+       01 WS-CTL-KEYWORD        PIC X(10).
+       01 WS-CTL-VALUE          PIC X(70).
+       01 WS-CSV-POINTER        PIC 9(3) COMP VALUE 1.
+
+      *> --------------------------------------------------------
+      *> Run metadata for the CSV-OUT header/trailer records (see
+      *> 1200-WRITE-HEADER and 3050-WRITE-TRAILER).
+      *> --------------------------------------------------------
+       01 WS-RUN-DATE-TIME      PIC X(21).
+       01 WS-RUN-DATE           PIC X(08).
+       01 WS-FILE-ID            PIC X(08) VALUE 'VSAMCSV'.
+
+      *> --------------------------------------------------------
+      *> CONSOLIDATE=Y working storage.  WS-VSAM-DDNAME is the
+      *> dynamic ASSIGN target for VSAM-IN (see FILE-CONTROL);
+      *> WS-SITE-CODE holds the site currently being processed and
+      *> tags every CSV-OUT row written for it.
+      *> --------------------------------------------------------
+       01 WS-VSAM-DDNAME        PIC X(08) VALUE 'VSAMIN'.
+       01 WS-SITE-CODE          PIC X(04) VALUE SPACES.
+       01 WS-SITES-PROCESSED    PIC 9(3)  VALUE 0.
+       01 WS-CSV-HEADER-CONSOLIDATE PIC X(80) VALUE
+             'SITE_CODE,EMPL_ID,EMPL_NAME,EMPL_SALARY'.
+       01 WS-CSV-HEADER-DELTA   PIC X(80) VALUE
+             'EMPL_ID,EMPL_NAME,EMPL_SALARY,CHG_IND'.
+
        01 WS-SALARY-NUMERIC     PIC 9(5)V99 COMP-3.
        01 WS-SALARY-FORMATTED   PIC 9(5).99.
 
+       01 WS-SALARY-TOTALS.
+          05 WS-TOTAL-SALARY    PIC 9(9)V99 COMP-3 VALUE 0.
+          05 WS-AVERAGE-SALARY  PIC 9(7)V99 COMP-3 VALUE 0.
+
+       01 WS-TOTAL-SALARY-FORMATTED   PIC Z(8)9.99.
+       01 WS-AVERAGE-SALARY-FORMATTED PIC Z(6)9.99.
+
        01 WS-EMPL-ID-NUMERIC    PIC 9(5).
        01 WS-EMPL-ID-FORMATTED  PIC Z(5).
 
-       PROCEDURE DIVISION.
+      *> --------------------------------------------------------
+      *> DELTA=Y working storage - the prior run's CSV-OUT is read
+      *> back through PRIOR-IN and compared, ID by ID, against the
+      *> current VSAM-IN extract to produce a change-only CSV with
+      *> an added A/C/D indicator column.  Both files are in
+      *> ascending employee-ID order, so a simple match-merge
+      *> (no sort step) is enough.
+      *> --------------------------------------------------------
+       01 WS-PRIOR-FIELDS.
+          05 WS-PRIOR-ID-TEXT        PIC X(10).
+          05 WS-PRIOR-NAME           PIC X(26).
+          05 WS-PRIOR-SALARY-TEXT    PIC X(10).
+          05 WS-PRIOR-ID-NUMERIC     PIC 9(5).
+          05 WS-PRIOR-SALARY-NUMERIC PIC 9(5)V99 COMP-3.
+
+       01 WS-CHANGE-INDICATOR   PIC X(1) VALUE SPACE.
+
+       01 WS-DELTA-COUNTERS.
+          05 WS-DELTA-ADDS      PIC 9(7) VALUE 0.
+          05 WS-DELTA-CHANGES   PIC 9(7) VALUE 0.
+          05 WS-DELTA-DELETES   PIC 9(7) VALUE 0.
+          05 WS-DELTA-UNCHANGED PIC 9(7) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LS-PARM.
+          05 LS-PARM-LENGTH       PIC S9(4) COMP.
+          05 LS-PARM-TEXT         PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM.
        MAIN-PROCEDURE.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-RECORDS UNTIL EOF-REACHED
+           EVALUATE TRUE
+               WHEN CONSOLIDATE-MODE
+                  PERFORM 2600-CONSOLIDATE-SITES
+               WHEN DELTA-MODE
+                  PERFORM 2500-DELTA-MERGE
+                      UNTIL EOF-REACHED AND PRIOR-EOF-REACHED
+               WHEN OTHER
+                  PERFORM 2000-PROCESS-RECORDS UNTIL EOF-REACHED
+           END-EVALUATE
            PERFORM 3000-TERMINATE
            STOP RUN.
 
        1000-INITIALIZE.
+           PERFORM 1050-PARSE-PARM
+           PERFORM 1055-VALIDATE-PARM-COMBINATION
+           PERFORM 1070-READ-CONTROL-FILE
            PERFORM 1100-OPEN-FILES
-           PERFORM 1200-WRITE-HEADER
-           PERFORM 1300-READ-VSAM.
+           IF CONSOLIDATE-MODE
+              IF FORMAT-IS-CSV
+                 PERFORM 1200-WRITE-HEADER
+              END-IF
+           ELSE
+              IF RESTART-REQUESTED
+                 PERFORM 1150-APPLY-RESTART
+              ELSE
+                 IF FORMAT-IS-CSV
+                    PERFORM 1200-WRITE-HEADER
+                 END-IF
+              END-IF
+              PERFORM 1300-READ-VSAM
+              IF DELTA-MODE
+                 PERFORM 1250-PRIME-PRIOR-FILE
+              END-IF
+           END-IF.
 
-       1100-OPEN-FILES.
-           OPEN INPUT VSAM-IN
-           IF NOT VSAM-OK
-              DISPLAY 'ERROR OPENING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+      *> --------------------------------------------------------
+      *> 1050-PARSE-PARM - split the run parameter into blank-
+      *> delimited KEYWORD=VALUE tokens and apply each one.
+      *> --------------------------------------------------------
+       1050-PARSE-PARM.
+           MOVE SPACES TO WS-PARM-TEXT
+           IF LS-PARM-LENGTH > 0
+              MOVE LS-PARM-TEXT(1:LS-PARM-LENGTH) TO WS-PARM-TEXT
+           END-IF
+
+           MOVE SPACES TO WS-PARM-WORK
+           UNSTRING WS-PARM-TEXT DELIMITED BY ALL SPACE
+               INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2) WS-PARM-TOKEN(3)
+                    WS-PARM-TOKEN(4) WS-PARM-TOKEN(5)
+           END-UNSTRING
+
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                   UNTIL WS-PARM-IDX > 5
+              PERFORM 1060-APPLY-PARM-TOKEN
+           END-PERFORM.
+
+      *> --------------------------------------------------------
+      *> 1055-VALIDATE-PARM-COMBINATION - RESTART=Y repositions
+      *> VSAM-IN at the last checkpointed key, but neither
+      *> CONSOLIDATE=Y (many VSAM-IN datasets, one after another)
+      *> nor DELTA=Y (PRIOR-IN has to be primed from its own first
+      *> record to stay in step with VSAM-IN) has a checkpoint that
+      *> captures enough state to resume correctly mid-batch.
+      *> Reject the combination rather than silently mis-positioning
+      *> PRIOR-IN or re-running every site from record one anyway.
+      *> --------------------------------------------------------
+       1055-VALIDATE-PARM-COMBINATION.
+           IF RESTART-REQUESTED AND CONSOLIDATE-MODE
+              DISPLAY 'RESTART=Y IS NOT SUPPORTED WITH CONSOLIDATE=Y'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF RESTART-REQUESTED AND DELTA-MODE
+              DISPLAY 'RESTART=Y IS NOT SUPPORTED WITH DELTA=Y'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *> CONSOLIDATE=Y reads each site's VSAM-IN one after another
+      *> under its own DD name; DELTA=Y needs a single VSAM-IN key
+      *> space matched against PRIOR-IN one employee ID at a time.
+      *> MAIN-PROCEDURE's mode EVALUATE picks CONSOLIDATE-MODE first
+      *> and would otherwise silently drop DELTA=Y with no diagnostic.
+           IF CONSOLIDATE-MODE AND DELTA-MODE
+              DISPLAY 'CONSOLIDATE=Y IS NOT SUPPORTED WITH DELTA=Y'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *> DELTA=Y and CONSOLIDATE=Y each force WS-FORMAT-SWITCH back
+      *> to CSV the moment their own token is applied (see
+      *> 1060-APPLY-PARM-TOKEN), because both always write the
+      *> 4-column layout their mode requires (the A/C/D indicator,
+      *> the SITE_CODE tag). A FORMAT=FIXED token appearing later in
+      *> the same PARM string would otherwise win the last-token-wins
+      *> race and leave WS-FORMAT-SWITCH pointing at FIXED-OUT, which
+      *> 1100-OPEN-FILES would open instead of CSV-OUT while the rest
+      *> of the program still writes CSV-REC. Reject the combination
+      *> outright instead of depending on PARM keyword order.
+           IF (DELTA-MODE OR CONSOLIDATE-MODE) AND FORMAT-IS-FIXED
+              DISPLAY 'FORMAT=FIXED IS NOT SUPPORTED WITH DELTA=Y '
+                      'OR CONSOLIDATE=Y'
               MOVE 16 TO RETURN-CODE
               STOP RUN
            END-IF.
 
-           OPEN OUTPUT CSV-OUT
-           IF NOT CSV-OK
-              DISPLAY 'ERROR OPENING CSV FILE, STATUS: ' WS-CSV-STATUS
+       1060-APPLY-PARM-TOKEN.
+           IF WS-PARM-TOKEN(WS-PARM-IDX) NOT = SPACES
+              MOVE SPACES TO WS-PARM-KEYWORD WS-PARM-VALUE
+              UNSTRING WS-PARM-TOKEN(WS-PARM-IDX) DELIMITED BY '='
+                  INTO WS-PARM-KEYWORD WS-PARM-VALUE
+              END-UNSTRING
+              EVALUATE FUNCTION TRIM(WS-PARM-KEYWORD)
+                  WHEN 'RESTART'
+                     IF FUNCTION TRIM(WS-PARM-VALUE) = 'Y'
+                        MOVE 'Y' TO WS-RESTART-SWITCH
+                     END-IF
+                  WHEN 'FORMAT'
+                     IF FUNCTION TRIM(WS-PARM-VALUE) = 'FIXED'
+                        MOVE 'F' TO WS-FORMAT-SWITCH
+                     END-IF
+                  WHEN 'DELTA'
+                     IF FUNCTION TRIM(WS-PARM-VALUE) = 'Y'
+                        MOVE 'Y' TO WS-DELTA-SWITCH
+      *>                DELTA output is always the 4-column CSV
+      *>                (3 data fields plus the A/C/D indicator);
+      *>                FORMAT=FIXED has no room for an indicator
+      *>                column, so DELTA=Y takes precedence.
+                        MOVE 'C' TO WS-FORMAT-SWITCH
+                     END-IF
+                  WHEN 'FILEID'
+                     MOVE FUNCTION TRIM(WS-PARM-VALUE) TO WS-FILE-ID
+                  WHEN 'CONSOLIDATE'
+                     IF FUNCTION TRIM(WS-PARM-VALUE) = 'Y'
+                        MOVE 'Y' TO WS-CONSOLIDATE-SWITCH
+      *>                Consolidated output is always the 4-column
+      *>                SITE/ID/NAME/SALARY CSV; it is single-file
+      *>                VSAM-IN read, one site at a time, so DELTA
+      *>                and FORMAT=FIXED do not apply to it.
+                        MOVE 'C' TO WS-FORMAT-SWITCH
+                     END-IF
+                  WHEN OTHER
+                     CONTINUE
+              END-EVALUATE
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 1070-READ-CONTROL-FILE - load the optional CSVCTL control
+      *> file described above CTL-FILE's FD.  Absence of the file
+      *> is not an error; it just means the built-in header and
+      *> field layout are used.
+      *> --------------------------------------------------------
+       1070-READ-CONTROL-FILE.
+           OPEN INPUT CTL-FILE
+           IF CTL-OK
+              PERFORM 1075-READ-CONTROL-RECORD UNTIL CTL-EOF-REACHED
+              CLOSE CTL-FILE
+           END-IF.
+
+       1075-READ-CONTROL-RECORD.
+           READ CTL-FILE
+               AT END MOVE 'Y' TO WS-CTL-EOF-FLAG
+           END-READ
+
+           IF NOT CTL-EOF-REACHED
+              PERFORM 1080-APPLY-CONTROL-RECORD
+           END-IF.
+
+       1080-APPLY-CONTROL-RECORD.
+           MOVE SPACES TO WS-CTL-KEYWORD WS-CTL-VALUE
+           UNSTRING CTL-REC DELIMITED BY '='
+               INTO WS-CTL-KEYWORD WS-CTL-VALUE
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(WS-CTL-KEYWORD)
+               WHEN 'HEADER'
+                  MOVE WS-CTL-VALUE TO WS-CTL-HEADER-TEXT
+                  MOVE 'Y' TO WS-CTL-HEADER-SWITCH
+               WHEN 'FIELD'
+                  IF WS-CTL-FIELD-COUNT < 5
+                     ADD 1 TO WS-CTL-FIELD-COUNT
+                     MOVE FUNCTION TRIM(WS-CTL-VALUE)
+                         TO WS-CTL-FIELD-CODE(WS-CTL-FIELD-COUNT)
+                  END-IF
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+
+       1100-OPEN-FILES.
+           IF CONSOLIDATE-MODE
+              OPEN INPUT SITE-FILE
+              IF NOT SITE-OK
+                 DISPLAY 'ERROR OPENING SITE FILE, STATUS: '
+                         WS-SITE-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           ELSE
+              OPEN INPUT VSAM-IN
+              IF NOT VSAM-OK
+                 DISPLAY 'ERROR OPENING VSAM FILE, STATUS: '
+                         WS-VSAM-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           IF FORMAT-IS-FIXED
+              IF RESTART-REQUESTED
+                 OPEN EXTEND FIXED-OUT
+              ELSE
+                 OPEN OUTPUT FIXED-OUT
+              END-IF
+              IF NOT FIXED-OK
+                 DISPLAY 'ERROR OPENING FIXED FILE, STATUS: '
+                         WS-FIXED-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           ELSE
+              IF RESTART-REQUESTED
+                 OPEN EXTEND CSV-OUT
+              ELSE
+                 OPEN OUTPUT CSV-OUT
+              END-IF
+              IF NOT CSV-OK
+                 DISPLAY 'ERROR OPENING CSV FILE, STATUS: '
+                         WS-CSV-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           IF RESTART-REQUESTED
+              OPEN EXTEND VSAM-REJECTS
+           ELSE
+              OPEN OUTPUT VSAM-REJECTS
+           END-IF
+           IF NOT REJECT-OK
+              DISPLAY 'ERROR OPENING REJECT FILE, STATUS: '
+                       WS-REJECT-STATUS
               MOVE 16 TO RETURN-CODE
               STOP RUN
            END-IF.
 
+           IF DELTA-MODE AND NOT CONSOLIDATE-MODE
+              OPEN INPUT PRIOR-IN
+              IF NOT PRIOR-OK
+                 DISPLAY 'ERROR OPENING PRIOR FILE, STATUS: '
+                         WS-PRIOR-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 1150-APPLY-RESTART - reposition VSAM-IN past the last key
+      *> recorded at the prior checkpoint and restore the read
+      *> count, so the run resumes instead of starting over.
+      *> --------------------------------------------------------
+       1150-APPLY-RESTART.
+           PERFORM 1160-READ-CHECKPOINT
+           MOVE CHKPT-RECORDS-READ     TO WS-RECORDS-READ
+           MOVE CHKPT-RECORDS-WRITTEN  TO WS-RECORDS-WRITTEN
+           MOVE CHKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+           MOVE CHKPT-TOTAL-SALARY     TO WS-TOTAL-SALARY
+           MOVE CHKPT-LAST-EMPL-ID     TO VSAM-EMPL-ID
+
+           START VSAM-IN KEY IS GREATER THAN VSAM-EMPL-ID
+               INVALID KEY
+                  DISPLAY 'RESTART KEY NOT FOUND IN VSAM FILE, STATUS: '
+                          WS-VSAM-STATUS
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+           END-START
+
+           DISPLAY 'RESTARTING AFTER EMPLOYEE ID ' VSAM-EMPL-ID
+                   ', RECORDS ALREADY READ: ' WS-RECORDS-READ.
+
+       1160-READ-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF NOT CHKPT-OK
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE, STATUS: '
+                      WS-CHKPT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           READ CHKPT-FILE
+               AT END
+                  DISPLAY 'NO CHECKPOINT RECORD AVAILABLE FOR RESTART'
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+           END-READ
+
+           CLOSE CHKPT-FILE.
+
+      *> --------------------------------------------------------
+      *> 1200-WRITE-HEADER - writes two header records to CSV-OUT:
+      *> an HDR record carrying the run date and file identifier,
+      *> followed by the column-name header, so a receiving job can
+      *> confirm which run and which file layout it picked up
+      *> before pairing it with 3050-WRITE-TRAILER's record count.
+      *> --------------------------------------------------------
        1200-WRITE-HEADER.
-           MOVE WS-CSV-HEADER TO CSV-REC
+           PERFORM 1205-BUILD-RUN-DATE
+
+           INITIALIZE CSV-REC
+           STRING 'HDR,'                    DELIMITED BY SIZE
+                  WS-RUN-DATE                DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FILE-ID)  DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           IF NOT CSV-OK
+              DISPLAY 'ERROR WRITING CSV HEADER, STATUS: ' WS-CSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *> CONSOLIDATE-MODE and DELTA-MODE are checked ahead of the
+      *> CTL-FILE cases: both force a fixed column layout of their
+      *> own (see 1060-APPLY-PARM-TOKEN and 2100-FORMAT-CSV-LINE),
+      *> so a CSVCTL control file present alongside either one must
+      *> not override the header those modes actually write.
+           EVALUATE TRUE
+               WHEN CONSOLIDATE-MODE
+                  MOVE WS-CSV-HEADER-CONSOLIDATE TO CSV-REC
+               WHEN DELTA-MODE
+                  MOVE WS-CSV-HEADER-DELTA TO CSV-REC
+               WHEN CTL-HEADER-PRESENT
+                  MOVE WS-CTL-HEADER-TEXT TO CSV-REC
+               WHEN WS-CTL-FIELD-COUNT > 0
+                  PERFORM 1210-BUILD-CONTROLLED-HEADER
+                  MOVE WS-CTL-SYNTH-HEADER TO CSV-REC
+               WHEN OTHER
+                  MOVE WS-CSV-HEADER TO CSV-REC
+           END-EVALUATE
            WRITE CSV-REC
            IF NOT CSV-OK
               DISPLAY 'ERROR WRITING CSV HEADER, STATUS: ' WS-CSV-STATUS
@@ -95,6 +645,55 @@
               STOP RUN
            END-IF.
 
+       1205-BUILD-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TIME
+           MOVE WS-RUN-DATE-TIME(1:8) TO WS-RUN-DATE.
+
+      *> --------------------------------------------------------
+      *> 1210-BUILD-CONTROLLED-HEADER / 1215-APPEND-CONTROLLED-
+      *> HEADER-FIELD - a CSVCTL control file that supplies FIELD=
+      *> lines but no HEADER= line still needs a header row that
+      *> matches the column order 2110-BUILD-CONTROLLED-LINE
+      *> actually writes, so synthesize one from the same field
+      *> codes instead of falling back to the hardcoded 3-column
+      *> WS-CSV-HEADER.
+      *> --------------------------------------------------------
+       1210-BUILD-CONTROLLED-HEADER.
+           INITIALIZE WS-CTL-SYNTH-HEADER
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-IDX > WS-CTL-FIELD-COUNT
+              PERFORM 1215-APPEND-CONTROLLED-HEADER-FIELD
+           END-PERFORM.
+
+       1215-APPEND-CONTROLLED-HEADER-FIELD.
+           IF WS-CTL-IDX > 1
+              STRING ',' DELIMITED BY SIZE
+                  INTO WS-CTL-SYNTH-HEADER
+                  WITH POINTER WS-CSV-POINTER
+              END-STRING
+           END-IF
+
+           EVALUATE WS-CTL-FIELD-CODE(WS-CTL-IDX)
+               WHEN 'ID'
+                  STRING 'EMPL_ID' DELIMITED BY SIZE
+                      INTO WS-CTL-SYNTH-HEADER
+                      WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               WHEN 'NAME'
+                  STRING 'EMPL_NAME' DELIMITED BY SIZE
+                      INTO WS-CTL-SYNTH-HEADER
+                      WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               WHEN 'SALARY'
+                  STRING 'EMPL_SALARY' DELIMITED BY SIZE
+                      INTO WS-CTL-SYNTH-HEADER
+                      WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+
        1300-READ-VSAM.
            READ VSAM-IN NEXT RECORD
                AT END MOVE 'Y' TO WS-EOF-FLAG
@@ -108,66 +707,567 @@
 
            IF NOT EOF-REACHED
               ADD 1 TO WS-RECORDS-READ
+              IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                    = 0
+                 PERFORM 1350-WRITE-CHECKPOINT
+              END-IF
            END-IF.
 
+      *> --------------------------------------------------------
+      *> 1350-WRITE-CHECKPOINT - save the current read count and
+      *> last key processed so a mid-batch failure can be resumed
+      *> with RESTART=Y instead of rerun from record one.  A
+      *> checkpoint write failure is logged but does not abend the
+      *> extract; it only costs the ability to restart mid-batch.
+      *> Also saves the running written/rejected counts and total
+      *> salary, not just the read count, so a restarted run's
+      *> 3200-DISPLAY-SUMMARY and 3050-WRITE-TRAILER figures cover
+      *> the whole file (pre-restart rows included, via OPEN EXTEND)
+      *> rather than just the records processed since the restart.
+      *> --------------------------------------------------------
+       1350-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ     TO CHKPT-RECORDS-READ
+           MOVE VSAM-EMPL-ID        TO CHKPT-LAST-EMPL-ID
+           MOVE WS-RECORDS-WRITTEN  TO CHKPT-RECORDS-WRITTEN
+           MOVE WS-RECORDS-REJECTED TO CHKPT-RECORDS-REJECTED
+           MOVE WS-TOTAL-SALARY     TO CHKPT-TOTAL-SALARY
+
+           OPEN OUTPUT CHKPT-FILE
+           IF CHKPT-OK
+              WRITE CHKPT-REC
+              CLOSE CHKPT-FILE
+           ELSE
+              DISPLAY 'WARNING: UNABLE TO WRITE CHECKPOINT, STATUS: '
+                      WS-CHKPT-STATUS
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 1250-PRIME-PRIOR-FILE - read the first PRIOR-IN record,
+      *> skipping the CSV header line a prior CSV-OUT run would
+      *> have written.
+      *> --------------------------------------------------------
+       1250-PRIME-PRIOR-FILE.
+           PERFORM 1400-READ-PRIOR
+           IF NOT PRIOR-EOF-REACHED AND PRIOR-REC(1:4) = 'HDR,'
+              PERFORM 1400-READ-PRIOR
+           END-IF
+           IF NOT PRIOR-EOF-REACHED
+              IF (CTL-HEADER-PRESENT
+                    AND PRIOR-REC = WS-CTL-HEADER-TEXT)
+                 OR (NOT CTL-HEADER-PRESENT AND WS-CTL-FIELD-COUNT > 0
+                    AND PRIOR-REC = WS-CTL-SYNTH-HEADER)
+                 OR (NOT CTL-HEADER-PRESENT AND WS-CTL-FIELD-COUNT = 0
+                    AND PRIOR-REC = WS-CSV-HEADER)
+                 PERFORM 1400-READ-PRIOR
+              END-IF
+           END-IF.
+
+       1400-READ-PRIOR.
+           READ PRIOR-IN NEXT RECORD
+               AT END MOVE 'Y' TO WS-PRIOR-EOF-FLAG
+           END-READ
+
+           IF NOT PRIOR-EOF-REACHED AND NOT PRIOR-OK
+              DISPLAY 'ERROR READING PRIOR FILE, STATUS: '
+                      WS-PRIOR-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *> A TRL record is always the last line a prior CSV-OUT run
+      *> wrote (see 3050-WRITE-TRAILER); treat it the same as end of
+      *> file rather than handing it to 1450-PARSE-PRIOR-LINE, which
+      *> would try to NUMVAL the literal 'TRL' as an employee ID.
+           IF NOT PRIOR-EOF-REACHED AND PRIOR-REC(1:4) = 'TRL,'
+              MOVE 'Y' TO WS-PRIOR-EOF-FLAG
+           END-IF
+
+           IF NOT PRIOR-EOF-REACHED
+              PERFORM 1450-PARSE-PRIOR-LINE
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 1450-PARSE-PRIOR-LINE - break a prior CSV-OUT line back
+      *> into its ID/NAME/SALARY fields for comparison against the
+      *> current VSAM-IN record.
+      *> --------------------------------------------------------
+       1450-PARSE-PRIOR-LINE.
+           MOVE SPACES TO WS-PRIOR-ID-TEXT WS-PRIOR-NAME
+                          WS-PRIOR-SALARY-TEXT
+           UNSTRING PRIOR-REC DELIMITED BY ','
+               INTO WS-PRIOR-ID-TEXT WS-PRIOR-NAME WS-PRIOR-SALARY-TEXT
+           END-UNSTRING
+           COMPUTE WS-PRIOR-ID-NUMERIC =
+               FUNCTION NUMVAL(WS-PRIOR-ID-TEXT)
+           COMPUTE WS-PRIOR-SALARY-NUMERIC =
+               FUNCTION NUMVAL(WS-PRIOR-SALARY-TEXT).
+
        2000-PROCESS-RECORDS.
-           PERFORM 2100-FORMAT-CSV-LINE
-           PERFORM 2200-WRITE-CSV-LINE
+           PERFORM 2050-VALIDATE-RECORD
+           IF RECORD-IS-VALID
+              IF FORMAT-IS-FIXED
+                 PERFORM 2120-FORMAT-FIXED-LINE
+                 PERFORM 2220-WRITE-FIXED-LINE
+              ELSE
+                 PERFORM 2100-FORMAT-CSV-LINE
+                 PERFORM 2200-WRITE-CSV-LINE
+              END-IF
+           ELSE
+              PERFORM 2250-WRITE-REJECT
+           END-IF
            PERFORM 1300-READ-VSAM.
 
+       2050-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-FLAG
+
+           IF VSAM-EMPL-ID NOT NUMERIC
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE 'BDID' TO WS-REJECT-REASON-CODE
+              MOVE 'NON-NUMERIC EMPLOYEE ID' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID AND VSAM-EMPL-SALARY = SPACES
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE 'MSSL' TO WS-REJECT-REASON-CODE
+              MOVE 'MISSING SALARY' TO WS-REJECT-REASON-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID
+              COMPUTE WS-TEST-NUMVAL-RESULT =
+                  FUNCTION TEST-NUMVAL(VSAM-EMPL-SALARY)
+              IF WS-TEST-NUMVAL-RESULT NOT = 0
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'BDSL' TO WS-REJECT-REASON-CODE
+                 MOVE 'NON-NUMERIC SALARY' TO WS-REJECT-REASON-TEXT
+              END-IF
+           END-IF
+
+      *> TEST-NUMVAL above only confirms the field is numeric, not
+      *> that it fits WS-SALARY-NUMERIC PIC 9(5)V99 (max 99999.99,
+      *> i.e. 9999999 unscaled cents) once 2100-FORMAT-CSV-LINE
+      *> divides it by 100; an oversized-but-numeric salary would
+      *> otherwise silently truncate instead of being rejected.
+           IF RECORD-IS-VALID
+              COMPUTE WS-RAW-SALARY-NUMVAL =
+                  FUNCTION NUMVAL(VSAM-EMPL-SALARY)
+              IF WS-RAW-SALARY-NUMVAL > 9999999
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'BDSL' TO WS-REJECT-REASON-CODE
+                 MOVE 'SALARY TOO LARGE' TO WS-REJECT-REASON-TEXT
+              END-IF
+           END-IF
+
+           IF RECORD-IS-VALID
+              COMPUTE WS-EMPL-ID-NUMERIC = FUNCTION NUMVAL(VSAM-EMPL-ID)
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 2100-FORMAT-CSV-LINE - build the CSV line for the current
+      *> VSAM-IN record.  Under DELTA=Y a fourth field, the A/C/D
+      *> change indicator WS-CHANGE-INDICATOR set by the caller, is
+      *> appended.
+      *> --------------------------------------------------------
        2100-FORMAT-CSV-LINE.
            INITIALIZE CSV-REC
 
            *> Format salary
-           IF VSAM-EMPL-SALARY = SPACES
-               MOVE 0 TO WS-SALARY-NUMERIC
-           ELSE
-               COMPUTE WS-SALARY-NUMERIC =
-                   FUNCTION NUMVAL(VSAM-EMPL-SALARY) / 100
-           END-IF
+           COMPUTE WS-SALARY-NUMERIC =
+               FUNCTION NUMVAL(VSAM-EMPL-SALARY) / 100
            MOVE WS-SALARY-NUMERIC TO WS-SALARY-FORMATTED
+           ADD WS-SALARY-NUMERIC TO WS-TOTAL-SALARY
 
            *> Format ID with leading zeroes
-           COMPUTE WS-EMPL-ID-NUMERIC = FUNCTION NUMVAL(VSAM-EMPL-ID)
            MOVE WS-EMPL-ID-NUMERIC TO WS-EMPL-ID-FORMATTED
 
+           EVALUATE TRUE
+               WHEN CONSOLIDATE-MODE
+                  STRING
+                      FUNCTION TRIM(WS-SITE-CODE)    DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EMPL-ID-FORMATTED LEADING)
+                                                     DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      FUNCTION TRIM(VSAM-EMPL-NAME)  DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      WS-SALARY-FORMATTED            DELIMITED BY SIZE
+                      INTO CSV-REC
+                  END-STRING
+               WHEN DELTA-MODE
+                  STRING
+                      FUNCTION TRIM(WS-EMPL-ID-FORMATTED LEADING)
+                                                     DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      FUNCTION TRIM(VSAM-EMPL-NAME)  DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      WS-SALARY-FORMATTED            DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      WS-CHANGE-INDICATOR            DELIMITED BY SIZE
+                      INTO CSV-REC
+                  END-STRING
+               WHEN WS-CTL-FIELD-COUNT > 0
+                  PERFORM 2110-BUILD-CONTROLLED-LINE
+               WHEN OTHER
+                  STRING
+                      FUNCTION TRIM(WS-EMPL-ID-FORMATTED LEADING)
+                                                     DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      FUNCTION TRIM(VSAM-EMPL-NAME)  DELIMITED BY SIZE
+                      ','                            DELIMITED BY SIZE
+                      WS-SALARY-FORMATTED            DELIMITED BY SIZE
+                      INTO CSV-REC
+                  END-STRING
+           END-EVALUATE.
+
+      *> --------------------------------------------------------
+      *> 2110-BUILD-CONTROLLED-LINE / 2115-APPEND-CONTROLLED-FIELD
+      *> - build the CSV line field-by-field, in the order and
+      *> selection read from the CSVCTL control file.
+      *> --------------------------------------------------------
+       2110-BUILD-CONTROLLED-LINE.
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-IDX > WS-CTL-FIELD-COUNT
+              PERFORM 2115-APPEND-CONTROLLED-FIELD
+           END-PERFORM.
+
+       2115-APPEND-CONTROLLED-FIELD.
+           IF WS-CTL-IDX > 1
+              STRING ',' DELIMITED BY SIZE
+                  INTO CSV-REC WITH POINTER WS-CSV-POINTER
+              END-STRING
+           END-IF
+
+           EVALUATE WS-CTL-FIELD-CODE(WS-CTL-IDX)
+               WHEN 'ID'
+                  STRING FUNCTION TRIM(WS-EMPL-ID-FORMATTED LEADING)
+                      DELIMITED BY SIZE
+                      INTO CSV-REC WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               WHEN 'NAME'
+                  STRING FUNCTION TRIM(VSAM-EMPL-NAME)
+                      DELIMITED BY SIZE
+                      INTO CSV-REC WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               WHEN 'SALARY'
+                  STRING WS-SALARY-FORMATTED DELIMITED BY SIZE
+                      INTO CSV-REC WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+
+       2200-WRITE-CSV-LINE.
+           WRITE CSV-REC
+           IF NOT CSV-OK
+              DISPLAY 'ERROR WRITING CSV RECORD, STATUS: ' WS-CSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      *> --------------------------------------------------------
+      *> 2120-FORMAT-FIXED-LINE / 2220-WRITE-FIXED-LINE - build and
+      *> write the fixed-width positional interchange record for
+      *> FORMAT=FIXED runs.
+      *> --------------------------------------------------------
+       2120-FORMAT-FIXED-LINE.
+           INITIALIZE FIXED-REC
+
+           COMPUTE WS-SALARY-NUMERIC =
+               FUNCTION NUMVAL(VSAM-EMPL-SALARY) / 100
+           ADD WS-SALARY-NUMERIC TO WS-TOTAL-SALARY
+
+           MOVE VSAM-EMPL-ID       TO FIXED-EMPL-ID
+           MOVE VSAM-EMPL-NAME     TO FIXED-EMPL-NAME
+           MOVE WS-SALARY-NUMERIC  TO FIXED-EMPL-SALARY.
+
+       2220-WRITE-FIXED-LINE.
+           WRITE FIXED-REC
+           IF NOT FIXED-OK
+              DISPLAY 'ERROR WRITING FIXED RECORD, STATUS: '
+                      WS-FIXED-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+       2250-WRITE-REJECT.
+           MOVE VSAM-REC               TO VSAM-REJECT-RAW
+           MOVE WS-REJECT-REASON-CODE  TO VSAM-REJECT-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT  TO VSAM-REJECT-REASON-TEXT
+           WRITE VSAM-REJECT-REC
+           IF NOT REJECT-OK
+              DISPLAY 'ERROR WRITING REJECT RECORD, STATUS: '
+                       WS-REJECT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           DISPLAY 'REJECTED EMPLOYEE ID ' VSAM-EMPL-ID ': '
+                   FUNCTION TRIM(WS-REJECT-REASON-TEXT)
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+      *> --------------------------------------------------------
+      *> 2500-DELTA-MERGE - match-merge driver for DELTA=Y.  Walks
+      *> VSAM-IN (the current extract) and PRIOR-IN (a prior run's
+      *> CSV-OUT) together in ascending employee-ID order and
+      *> classifies each employee ID as an add, a delete, or a
+      *> possible change, emitting only the IDs that differ.
+      *> --------------------------------------------------------
+       2500-DELTA-MERGE.
+           IF NOT EOF-REACHED
+              PERFORM 2050-VALIDATE-RECORD
+           END-IF
+
+           EVALUATE TRUE
+               WHEN EOF-REACHED AND PRIOR-EOF-REACHED
+                  CONTINUE
+               WHEN NOT EOF-REACHED AND NOT RECORD-IS-VALID
+                  PERFORM 2250-WRITE-REJECT
+                  PERFORM 1300-READ-VSAM
+               WHEN EOF-REACHED
+                  PERFORM 2550-EMIT-DELETE
+                  PERFORM 1400-READ-PRIOR
+               WHEN PRIOR-EOF-REACHED
+                  PERFORM 2560-EMIT-ADD
+                  PERFORM 1300-READ-VSAM
+               WHEN WS-EMPL-ID-NUMERIC < WS-PRIOR-ID-NUMERIC
+                  PERFORM 2560-EMIT-ADD
+                  PERFORM 1300-READ-VSAM
+               WHEN WS-EMPL-ID-NUMERIC > WS-PRIOR-ID-NUMERIC
+                  PERFORM 2550-EMIT-DELETE
+                  PERFORM 1400-READ-PRIOR
+               WHEN OTHER
+                  PERFORM 2570-EMIT-CHANGE-IF-DIFFERENT
+                  PERFORM 1300-READ-VSAM
+                  PERFORM 1400-READ-PRIOR
+           END-EVALUATE.
+
+      *> --------------------------------------------------------
+      *> 2550-EMIT-DELETE - an employee ID present in the prior
+      *> extract but not the current one.
+      *> --------------------------------------------------------
+       2550-EMIT-DELETE.
+           INITIALIZE CSV-REC
+           MOVE WS-PRIOR-ID-NUMERIC     TO WS-EMPL-ID-FORMATTED
+           MOVE WS-PRIOR-SALARY-NUMERIC TO WS-SALARY-FORMATTED
+           MOVE 'D'                     TO WS-CHANGE-INDICATOR
+           ADD WS-PRIOR-SALARY-NUMERIC  TO WS-TOTAL-SALARY
+
            STRING
                FUNCTION TRIM(WS-EMPL-ID-FORMATTED LEADING)
                                               DELIMITED BY SIZE
                ','                            DELIMITED BY SIZE
-               FUNCTION TRIM(VSAM-EMPL-NAME)  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PRIOR-NAME)   DELIMITED BY SIZE
                ','                            DELIMITED BY SIZE
                WS-SALARY-FORMATTED            DELIMITED BY SIZE
+               ','                            DELIMITED BY SIZE
+               WS-CHANGE-INDICATOR            DELIMITED BY SIZE
                INTO CSV-REC
-           END-STRING.
+           END-STRING
 
-       2200-WRITE-CSV-LINE.
-           WRITE CSV-REC
-           IF NOT CSV-OK
-              DISPLAY 'ERROR WRITING CSV RECORD, STATUS: ' WS-CSV-STATUS
+           PERFORM 2200-WRITE-CSV-LINE
+           ADD 1 TO WS-DELTA-DELETES.
+
+      *> --------------------------------------------------------
+      *> 2560-EMIT-ADD - an employee ID present in the current
+      *> extract but not the prior one.
+      *> --------------------------------------------------------
+       2560-EMIT-ADD.
+           MOVE 'A' TO WS-CHANGE-INDICATOR
+           PERFORM 2100-FORMAT-CSV-LINE
+           PERFORM 2200-WRITE-CSV-LINE
+           ADD 1 TO WS-DELTA-ADDS.
+
+      *> --------------------------------------------------------
+      *> 2570-EMIT-CHANGE-IF-DIFFERENT - an employee ID present in
+      *> both extracts; emit it only if the name or salary moved.
+      *> --------------------------------------------------------
+       2570-EMIT-CHANGE-IF-DIFFERENT.
+           COMPUTE WS-SALARY-NUMERIC =
+               FUNCTION NUMVAL(VSAM-EMPL-SALARY) / 100
+
+           IF FUNCTION TRIM(VSAM-EMPL-NAME) NOT =
+                   FUNCTION TRIM(WS-PRIOR-NAME)
+              OR WS-SALARY-NUMERIC NOT = WS-PRIOR-SALARY-NUMERIC
+              MOVE 'C' TO WS-CHANGE-INDICATOR
+              PERFORM 2100-FORMAT-CSV-LINE
+              PERFORM 2200-WRITE-CSV-LINE
+              ADD 1 TO WS-DELTA-CHANGES
+           ELSE
+              ADD 1 TO WS-DELTA-UNCHANGED
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 2600-CONSOLIDATE-SITES - CONSOLIDATE=Y driver.  Reads the
+      *> SITE-FILE list one entry at a time and runs each site's
+      *> VSAM-IN through the same 2000-PROCESS-RECORDS loop used
+      *> for a single-file extract, tagging every row written with
+      *> that site's code.
+      *> --------------------------------------------------------
+       2600-CONSOLIDATE-SITES.
+           PERFORM 2610-READ-SITE-RECORD
+           PERFORM 2620-PROCESS-ONE-SITE UNTIL SITE-EOF-REACHED.
+
+       2610-READ-SITE-RECORD.
+           READ SITE-FILE
+               AT END MOVE 'Y' TO WS-SITE-EOF-FLAG
+           END-READ
+
+           IF NOT SITE-EOF-REACHED AND NOT SITE-OK
+              DISPLAY 'ERROR READING SITE FILE, STATUS: ' WS-SITE-STATUS
               MOVE 16 TO RETURN-CODE
               STOP RUN
            END-IF
-           ADD 1 TO WS-RECORDS-WRITTEN.
+
+           IF NOT SITE-EOF-REACHED
+              MOVE SPACES TO WS-SITE-CODE WS-VSAM-DDNAME
+              UNSTRING SITE-REC DELIMITED BY ALL SPACE
+                  INTO WS-SITE-CODE WS-VSAM-DDNAME
+                  ON OVERFLOW
+                     DISPLAY 'SITE FILE RECORD TOO LONG: ' SITE-REC
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+              END-UNSTRING
+           END-IF.
+
+      *> --------------------------------------------------------
+      *> 2620-PROCESS-ONE-SITE - open VSAM-IN against the current
+      *> site's DD name (WS-VSAM-DDNAME, picked up dynamically by
+      *> the FILE-CONTROL ASSIGN clause), run the existing record
+      *> loop to completion for that site, then move on to the
+      *> next site in SITE-FILE.
+      *> --------------------------------------------------------
+       2620-PROCESS-ONE-SITE.
+           OPEN INPUT VSAM-IN
+           IF NOT VSAM-OK
+              DISPLAY 'ERROR OPENING VSAM FILE FOR SITE ' WS-SITE-CODE
+                      ', STATUS: ' WS-VSAM-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM 1300-READ-VSAM
+           PERFORM 2000-PROCESS-RECORDS UNTIL EOF-REACHED
+
+           CLOSE VSAM-IN
+           IF NOT VSAM-OK
+              DISPLAY 'CLOSING VSAM FILE FOR SITE ' WS-SITE-CODE
+                      ', STATUS: ' WS-VSAM-STATUS
+           END-IF
+
+           ADD 1 TO WS-SITES-PROCESSED
+           PERFORM 2610-READ-SITE-RECORD.
 
        3000-TERMINATE.
+           PERFORM 3040-COMPUTE-TOTALS
+           IF FORMAT-IS-CSV
+              PERFORM 3050-WRITE-TRAILER
+           END-IF
            PERFORM 3100-CLOSE-FILES
            PERFORM 3200-DISPLAY-SUMMARY.
 
+       3040-COMPUTE-TOTALS.
+           IF WS-RECORDS-WRITTEN > 0
+              COMPUTE WS-AVERAGE-SALARY ROUNDED =
+                  WS-TOTAL-SALARY / WS-RECORDS-WRITTEN
+           END-IF
+           MOVE WS-TOTAL-SALARY   TO WS-TOTAL-SALARY-FORMATTED
+           MOVE WS-AVERAGE-SALARY TO WS-AVERAGE-SALARY-FORMATTED.
+
+      *> --------------------------------------------------------
+      *> 3050-WRITE-TRAILER - a TRL record carrying the record
+      *> count and total salary control figure, so the receiving
+      *> job can reconcile a full transmission against the HDR
+      *> record 1200-WRITE-HEADER wrote.  Under DELTA=Y the total is
+      *> the salary impact of the rows actually emitted (see
+      *> 3200-DISPLAY-SUMMARY), consistent with WS-RECORDS-WRITTEN
+      *> in the same record also counting only those rows.
+      *> --------------------------------------------------------
+       3050-WRITE-TRAILER.
+           INITIALIZE CSV-REC
+           STRING 'TRL,'                     DELIMITED BY SIZE
+                  WS-RECORDS-WRITTEN          DELIMITED BY SIZE
+                  ','                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TOTAL-SALARY-FORMATTED LEADING)
+                                              DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           IF NOT CSV-OK
+              DISPLAY 'ERROR WRITING CSV TRAILER, STATUS: '
+                      WS-CSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
        3100-CLOSE-FILES.
-           CLOSE VSAM-IN
-           IF NOT VSAM-OK
-              DISPLAY 'CLOSING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+           IF CONSOLIDATE-MODE
+              CLOSE SITE-FILE
+              IF NOT SITE-OK
+                 DISPLAY 'CLOSING SITE FILE, STATUS: ' WS-SITE-STATUS
+              END-IF
+           ELSE
+              CLOSE VSAM-IN
+              IF NOT VSAM-OK
+                 DISPLAY 'CLOSING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+              END-IF
            END-IF.
 
-           CLOSE CSV-OUT
-           IF NOT CSV-OK
-              DISPLAY 'CLOSING CSV FILE, STATUS: ' WS-CSV-STATUS
+           IF FORMAT-IS-FIXED
+              CLOSE FIXED-OUT
+              IF NOT FIXED-OK
+                 DISPLAY 'CLOSING FIXED FILE, STATUS: ' WS-FIXED-STATUS
+              END-IF
+           ELSE
+              CLOSE CSV-OUT
+              IF NOT CSV-OK
+                 DISPLAY 'CLOSING CSV FILE, STATUS: ' WS-CSV-STATUS
+              END-IF
+           END-IF.
+
+           CLOSE VSAM-REJECTS
+           IF NOT REJECT-OK
+              DISPLAY 'CLOSING REJECT FILE, STATUS: ' WS-REJECT-STATUS
            END-IF.
 
+           IF DELTA-MODE AND NOT CONSOLIDATE-MODE
+              CLOSE PRIOR-IN
+              IF NOT PRIOR-OK
+                 DISPLAY 'CLOSING PRIOR FILE, STATUS: ' WS-PRIOR-STATUS
+              END-IF
+           END-IF.
+
+      *> Under DELTA=Y, WS-TOTAL-SALARY/WS-AVERAGE-SALARY only
+      *> accumulate the rows 2550-EMIT-DELETE/2560-EMIT-ADD/2570-
+      *> EMIT-CHANGE-IF-DIFFERENT actually emit, not every record in
+      *> the current VSAM-IN extract - it is the salary impact of
+      *> the changes found, not the full payroll total a plain
+      *> extract shows. Label it accordingly so it is not mistaken
+      *> for the whole-file control total.
        3200-DISPLAY-SUMMARY.
            DISPLAY 'VSAM to CSV processing complete.'
            DISPLAY 'Records Read:    ' WS-RECORDS-READ
-           DISPLAY 'Records Written: ' WS-RECORDS-WRITTEN.
+           DISPLAY 'Records Written: ' WS-RECORDS-WRITTEN
+           DISPLAY 'Records Rejected:' WS-RECORDS-REJECTED
+           IF DELTA-MODE
+              DISPLAY 'Delta Salary Impact: ' WS-TOTAL-SALARY-FORMATTED
+              DISPLAY 'Avg Impact Per Row:  '
+                      WS-AVERAGE-SALARY-FORMATTED
+           ELSE
+              DISPLAY 'Total Salary:    ' WS-TOTAL-SALARY-FORMATTED
+              DISPLAY 'Average Salary:  ' WS-AVERAGE-SALARY-FORMATTED
+           END-IF
+
+           IF DELTA-MODE
+              DISPLAY 'Delta Adds:      ' WS-DELTA-ADDS
+              DISPLAY 'Delta Changes:   ' WS-DELTA-CHANGES
+              DISPLAY 'Delta Deletes:   ' WS-DELTA-DELETES
+              DISPLAY 'Delta Unchanged: ' WS-DELTA-UNCHANGED
+           END-IF
+
+           IF CONSOLIDATE-MODE
+              DISPLAY 'Sites Processed: ' WS-SITES-PROCESSED
+           END-IF.
 
        END PROGRAM VSAMCSV.
