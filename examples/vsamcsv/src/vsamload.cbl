@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAMLOAD.
+       AUTHOR. Arnav Surve.
+
+      *> ---------------------------------------------------------
+      *> Reverse of VSAMCSV: reads a CSV in the EMPL_ID,EMPL_NAME,
+      *> EMPL_SALARY shape that VSAMCSV's 2100-FORMAT-CSV-LINE
+      *> produces (e.g. a corrected roster HR sends back as a
+      *> spreadsheet export) and loads it into the employee master,
+      *> keyed on VSAM-EMPL-ID.  Existing keys are rewritten;
+      *> unknown keys are inserted.  Records that fail validation
+      *> against the VSAM-REC picture clauses are diverted to
+      *> LOAD-REJECTS instead of touching the master.
+      *> ---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-IN ASSIGN TO VSAMIN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS VSAM-EMPL-ID
+                  FILE STATUS IS WS-VSAM-STATUS.
+
+           SELECT CSV-IN ASSIGN TO CSVIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT LOAD-REJECTS ASSIGN TO LOADREJ
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD VSAM-IN
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 VSAM-REC.
+           COPY VSAMREC.
+
+       FD CSV-IN
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 LOAD-CSV-REC           PIC X(80).
+
+       FD LOAD-REJECTS
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 LOAD-REJECT-REC.
+          05 LOAD-REJECT-RAW         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS.
+          05 WS-VSAM-STATUS       PIC XX  VALUE SPACES.
+             88 VSAM-OK                 VALUE '00'.
+             88 VSAM-NOT-FOUND          VALUE '23'.
+          05 WS-CSV-STATUS        PIC XX  VALUE SPACES.
+             88 CSV-OK                  VALUE '00'.
+             88 CSV-EOF                 VALUE '10'.
+          05 WS-REJECT-STATUS     PIC XX  VALUE SPACES.
+             88 REJECT-OK               VALUE '00'.
+
+       01 WS-FLAGS.
+          05 WS-EOF-FLAG          PIC X   VALUE 'N'.
+             88 EOF-REACHED              VALUE 'Y'.
+          05 WS-VALID-FLAG        PIC X   VALUE 'Y'.
+             88 RECORD-IS-VALID          VALUE 'Y'.
+
+       01 WS-COUNTERS.
+          05 WS-RECORDS-READ      PIC 9(7) VALUE 0.
+          05 WS-RECORDS-ADDED     PIC 9(7) VALUE 0.
+          05 WS-RECORDS-CHANGED   PIC 9(7) VALUE 0.
+          05 WS-RECORDS-REJECTED  PIC 9(7) VALUE 0.
+
+       01 WS-REJECT-REASON        PIC X(30).
+
+      *> Parsed CSV fields, before validation against VSAM-REC.
+       01 WS-LOAD-FIELDS.
+          05 WS-LOAD-ID-TEXT      PIC X(10).
+          05 WS-LOAD-NAME-TEXT    PIC X(30).
+          05 WS-LOAD-SALARY-TEXT  PIC X(15).
+
+       01 WS-TEST-NUMVAL-RESULT   PIC S9(4) COMP-3.
+       01 WS-EMPL-ID-NUMERIC      PIC 9(5).
+
+      *> VSAM-EMPL-SALARY holds an unscaled cents integer, zero-
+      *> padded, no decimal point - the same convention VSAMCSV's
+      *> 2100-FORMAT-CSV-LINE uses when it divides it back out by
+      *> 100.  The CSV carries a decimal dollar amount, so it has to
+      *> be converted, not just moved, on the way back in.
+       01 WS-LOAD-SALARY-NUMERIC  PIC 9(8)V99 COMP-3.
+       01 WS-LOAD-SALARY-CENTS    PIC 9(10).
+
+      *> Wide enough to hold FUNCTION NUMVAL of any WS-LOAD-SALARY-
+      *> TEXT (PIC X(15)) without truncation, so the magnitude check
+      *> in 2200-VALIDATE-FIELDS runs against the real parsed value
+      *> instead of one already narrowed to WS-LOAD-SALARY-NUMERIC's
+      *> PIC 9(8)V99.
+       01 WS-RAW-SALARY-NUMVAL    PIC 9(13)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL EOF-REACHED
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-READ-HEADER
+           PERFORM 1300-READ-CSV.
+
+       1100-OPEN-FILES.
+           OPEN I-O VSAM-IN
+           IF NOT VSAM-OK
+              DISPLAY 'ERROR OPENING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT CSV-IN
+           IF NOT CSV-OK
+              DISPLAY 'ERROR OPENING CSV FILE, STATUS: ' WS-CSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LOAD-REJECTS
+           IF NOT REJECT-OK
+              DISPLAY 'ERROR OPENING REJECT FILE, STATUS: '
+                       WS-REJECT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       1200-READ-HEADER.
+      *> The CSV carries a column-name header line, same as the one
+      *> VSAMCSV writes; skip it before reading data records.  A
+      *> genuine VSAMCSV extract leads with an HDR run-metadata
+      *> record ahead of the column-name line, so skip both when the
+      *> first line is an HDR record; older-style CSVs with just the
+      *> plain column header still skip correctly.
+           READ CSV-IN
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+
+           IF NOT EOF-REACHED AND LOAD-CSV-REC(1:4) = 'HDR,'
+              READ CSV-IN
+                  AT END MOVE 'Y' TO WS-EOF-FLAG
+              END-READ
+           END-IF.
+
+       1300-READ-CSV.
+           READ CSV-IN
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+
+           IF NOT EOF-REACHED AND NOT CSV-OK
+              DISPLAY 'ERROR READING CSV FILE, STATUS: ' WS-CSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *> A TRL trailer record is always the last line a genuine
+      *> VSAMCSV run writes; treat it the same as end of file rather
+      *> than handing it to 2100-PARSE-CSV-LINE, which would reject
+      *> it as a bad data record.
+           IF NOT EOF-REACHED AND LOAD-CSV-REC(1:4) = 'TRL,'
+              MOVE 'Y' TO WS-EOF-FLAG
+           END-IF
+
+           IF NOT EOF-REACHED
+              ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2100-PARSE-CSV-LINE
+           PERFORM 2200-VALIDATE-FIELDS
+           IF RECORD-IS-VALID
+              PERFORM 2300-LOAD-VSAM-RECORD
+           ELSE
+              PERFORM 2400-WRITE-REJECT
+           END-IF
+           PERFORM 1300-READ-CSV.
+
+       2100-PARSE-CSV-LINE.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-LOAD-FIELDS
+
+           UNSTRING LOAD-CSV-REC DELIMITED BY ','
+               INTO WS-LOAD-ID-TEXT
+                    WS-LOAD-NAME-TEXT
+                    WS-LOAD-SALARY-TEXT
+           END-UNSTRING.
+
+       2200-VALIDATE-FIELDS.
+      *> Employee ID must be numeric and fit VSAM-EMPL-ID PIC X(5);
+      *> an ID text longer than that would silently truncate to its
+      *> low-order digits in 2300-LOAD-VSAM-RECORD's NUMVAL/MOVE and
+      *> write the record under the wrong employee's key.
+           IF FUNCTION TRIM(WS-LOAD-ID-TEXT) = SPACES
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE 'MISSING EMPLOYEE ID' TO WS-REJECT-REASON
+           ELSE
+              IF FUNCTION TRIM(WS-LOAD-ID-TEXT) NOT NUMERIC
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'NON-NUMERIC EMPLOYEE ID' TO WS-REJECT-REASON
+              ELSE
+                 IF FUNCTION LENGTH(FUNCTION TRIM(WS-LOAD-ID-TEXT))
+                       > LENGTH OF VSAM-EMPL-ID
+                    MOVE 'N' TO WS-VALID-FLAG
+                    MOVE 'EMPLOYEE ID TOO LONG' TO WS-REJECT-REASON
+                 END-IF
+              END-IF
+           END-IF
+
+      *> Employee name must not be blank and must fit VSAM-EMPL-NAME.
+           IF RECORD-IS-VALID
+              IF FUNCTION TRIM(WS-LOAD-NAME-TEXT) = SPACES
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'MISSING EMPLOYEE NAME' TO WS-REJECT-REASON
+              ELSE
+                 IF FUNCTION LENGTH(FUNCTION TRIM(WS-LOAD-NAME-TEXT))
+                       > LENGTH OF VSAM-EMPL-NAME
+                    MOVE 'N' TO WS-VALID-FLAG
+                    MOVE 'EMPLOYEE NAME TOO LONG' TO WS-REJECT-REASON
+                 END-IF
+              END-IF
+           END-IF
+
+      *> Salary must be a valid numeric literal that fits
+      *> VSAM-EMPL-SALARY.
+           IF RECORD-IS-VALID
+              IF FUNCTION TRIM(WS-LOAD-SALARY-TEXT) = SPACES
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'MISSING SALARY' TO WS-REJECT-REASON
+              ELSE
+                 COMPUTE WS-TEST-NUMVAL-RESULT =
+                    FUNCTION TEST-NUMVAL(
+                       FUNCTION TRIM(WS-LOAD-SALARY-TEXT))
+                 IF WS-TEST-NUMVAL-RESULT NOT = 0
+                    MOVE 'N' TO WS-VALID-FLAG
+                    MOVE 'NON-NUMERIC SALARY' TO WS-REJECT-REASON
+                 ELSE
+      *> Check the magnitude of the parsed value BEFORE it is
+      *> narrowed into WS-LOAD-SALARY-NUMERIC (PIC 9(8)V99); moving
+      *> an oversized value straight into that field would silently
+      *> truncate its high-order digits and let a bad salary pass
+      *> the check that is supposed to catch it.
+                    COMPUTE WS-RAW-SALARY-NUMVAL =
+                       FUNCTION NUMVAL(
+                          FUNCTION TRIM(WS-LOAD-SALARY-TEXT))
+                    IF WS-RAW-SALARY-NUMVAL > 99999999.99
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE 'SALARY TOO LARGE' TO WS-REJECT-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       2300-LOAD-VSAM-RECORD.
+           COMPUTE WS-EMPL-ID-NUMERIC =
+               FUNCTION NUMVAL(FUNCTION TRIM(WS-LOAD-ID-TEXT))
+           MOVE WS-EMPL-ID-NUMERIC     TO VSAM-EMPL-ID
+           MOVE FUNCTION TRIM(WS-LOAD-NAME-TEXT)   TO VSAM-EMPL-NAME
+
+      *> Convert the CSV's decimal dollar amount to the master's
+      *> unscaled cents-integer convention before storing it.
+           COMPUTE WS-LOAD-SALARY-NUMERIC =
+               FUNCTION NUMVAL(FUNCTION TRIM(WS-LOAD-SALARY-TEXT))
+           COMPUTE WS-LOAD-SALARY-CENTS =
+               WS-LOAD-SALARY-NUMERIC * 100
+           MOVE WS-LOAD-SALARY-CENTS  TO VSAM-EMPL-SALARY
+
+           READ VSAM-IN
+               INVALID KEY
+                  PERFORM 2310-INSERT-VSAM-RECORD
+               NOT INVALID KEY
+                  PERFORM 2320-UPDATE-VSAM-RECORD
+           END-READ.
+
+       2310-INSERT-VSAM-RECORD.
+           WRITE VSAM-REC
+           IF NOT VSAM-OK
+              DISPLAY 'ERROR WRITING VSAM RECORD, STATUS: '
+                       WS-VSAM-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-RECORDS-ADDED.
+
+       2320-UPDATE-VSAM-RECORD.
+           REWRITE VSAM-REC
+           IF NOT VSAM-OK
+              DISPLAY 'ERROR REWRITING VSAM RECORD, STATUS: '
+                       WS-VSAM-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-RECORDS-CHANGED.
+
+       2400-WRITE-REJECT.
+           MOVE LOAD-CSV-REC TO LOAD-REJECT-RAW
+           WRITE LOAD-REJECT-REC
+           IF NOT REJECT-OK
+              DISPLAY 'ERROR WRITING REJECT RECORD, STATUS: '
+                       WS-REJECT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           DISPLAY 'REJECTED: ' FUNCTION TRIM(WS-REJECT-REASON)
+                   ' - ' LOAD-CSV-REC
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       3000-TERMINATE.
+           PERFORM 3100-CLOSE-FILES
+           PERFORM 3200-DISPLAY-SUMMARY.
+
+       3100-CLOSE-FILES.
+           CLOSE VSAM-IN
+           IF NOT VSAM-OK
+              DISPLAY 'CLOSING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+           END-IF.
+
+           CLOSE CSV-IN
+           IF NOT CSV-OK
+              DISPLAY 'CLOSING CSV FILE, STATUS: ' WS-CSV-STATUS
+           END-IF.
+
+           CLOSE LOAD-REJECTS
+           IF NOT REJECT-OK
+              DISPLAY 'CLOSING REJECT FILE, STATUS: ' WS-REJECT-STATUS
+           END-IF.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'CSV to VSAM load processing complete.'
+           DISPLAY 'Records Read:    ' WS-RECORDS-READ
+           DISPLAY 'Records Added:   ' WS-RECORDS-ADDED
+           DISPLAY 'Records Changed: ' WS-RECORDS-CHANGED
+           DISPLAY 'Records Rejected:' WS-RECORDS-REJECTED.
+
+       END PROGRAM VSAMLOAD.
