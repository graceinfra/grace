@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAMMAINT.
+       AUTHOR. Arnav Surve.
+
+      *> ---------------------------------------------------------
+      *> Single-employee maintenance/inquiry against the employee
+      *> master, so we don't have to run a full VSAMCSV extract and
+      *> grep the CSV just to look up or fix one record.
+      *>
+      *> Driven by a small transaction file rather than the PARM
+      *> string, since a transaction needs to carry a full employee
+      *> name and salary that a blank-delimited PARM can't hold.
+      *> Each MAINT-IN record is one transaction:
+      *>   col  1     function code - I=inquiry, A=add,
+      *>                              C=change, D=delete
+      *>   cols 2- 6  employee ID   (required for every function)
+      *>   cols 7-32  employee name (required for A and C)
+      *>   cols 33-42 employee salary (required for A and C)
+      *> Every transaction's outcome is written to MAINT-RPT.
+      *> ---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-MASTER ASSIGN TO VSAMIN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VSAM-EMPL-ID
+                  FILE STATUS IS WS-VSAM-STATUS.
+
+           SELECT MAINT-IN ASSIGN TO MAINTIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-MAINT-STATUS.
+
+           SELECT MAINT-RPT ASSIGN TO MAINTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD VSAM-MASTER
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 VSAM-REC.
+           COPY VSAMREC.
+
+       FD MAINT-IN
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 MAINT-TRANS-REC.
+          05 MAINT-FUNCTION         PIC X(01).
+             88 MAINT-INQUIRY              VALUE 'I'.
+             88 MAINT-ADD                  VALUE 'A'.
+             88 MAINT-CHANGE                VALUE 'C'.
+             88 MAINT-DELETE                VALUE 'D'.
+          05 MAINT-EMPL-ID          PIC X(05).
+          05 MAINT-EMPL-NAME        PIC X(26).
+          05 MAINT-EMPL-SALARY      PIC X(10).
+          05 FILLER                 PIC X(38).
+
+       FD MAINT-RPT
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 MAINT-RPT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS.
+          05 WS-VSAM-STATUS     PIC XX  VALUE SPACES.
+             88 VSAM-OK                VALUE '00'.
+             88 VSAM-NOT-FOUND         VALUE '23'.
+          05 WS-MAINT-STATUS    PIC XX  VALUE SPACES.
+             88 MAINT-OK               VALUE '00'.
+          05 WS-RPT-STATUS      PIC XX  VALUE SPACES.
+             88 RPT-OK                 VALUE '00'.
+
+       01 WS-FLAGS.
+          05 WS-EOF-FLAG        PIC X   VALUE 'N'.
+             88 EOF-REACHED            VALUE 'Y'.
+          05 WS-VALID-FLAG      PIC X   VALUE 'Y'.
+             88 RECORD-IS-VALID        VALUE 'Y'.
+
+       01 WS-COUNTERS.
+          05 WS-TRANS-READ      PIC 9(5) VALUE 0.
+          05 WS-RECORDS-ADDED   PIC 9(5) VALUE 0.
+          05 WS-RECORDS-CHANGED PIC 9(5) VALUE 0.
+          05 WS-RECORDS-DELETED PIC 9(5) VALUE 0.
+          05 WS-RECORDS-FOUND   PIC 9(5) VALUE 0.
+          05 WS-TRANS-REJECTED  PIC 9(5) VALUE 0.
+
+      *> Wide enough for 2100-INQUIRE-RECORD's
+      *> 'FOUND - ' + VSAM-EMPL-NAME(26) + ' ' + VSAM-EMPL-SALARY(10).
+       01 WS-RESULT-TEXT           PIC X(46).
+       01 WS-TEST-NUMVAL-RESULT    PIC S9(4) COMP-3.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL EOF-REACHED
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1300-READ-TRANSACTION.
+
+       1100-OPEN-FILES.
+           OPEN I-O VSAM-MASTER
+           IF NOT VSAM-OK
+              DISPLAY 'ERROR OPENING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MAINT-IN
+           IF NOT MAINT-OK
+              DISPLAY 'ERROR OPENING TRANSACTION FILE, STATUS: '
+                      WS-MAINT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MAINT-RPT
+           IF NOT RPT-OK
+              DISPLAY 'ERROR OPENING REPORT FILE, STATUS: '
+                      WS-RPT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       1300-READ-TRANSACTION.
+           READ MAINT-IN
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+
+           IF NOT EOF-REACHED AND NOT MAINT-OK
+              DISPLAY 'ERROR READING TRANSACTION FILE, STATUS: '
+                      WS-MAINT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF NOT EOF-REACHED
+              ADD 1 TO WS-TRANS-READ
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN MAINT-INQUIRY
+                  PERFORM 2100-INQUIRE-RECORD
+               WHEN MAINT-ADD
+                  PERFORM 2200-ADD-RECORD
+               WHEN MAINT-CHANGE
+                  PERFORM 2300-CHANGE-RECORD
+               WHEN MAINT-DELETE
+                  PERFORM 2400-DELETE-RECORD
+               WHEN OTHER
+                  MOVE 'UNKNOWN FUNCTION CODE' TO WS-RESULT-TEXT
+                  PERFORM 2900-WRITE-REPORT-LINE
+                  ADD 1 TO WS-TRANS-REJECTED
+           END-EVALUATE
+           PERFORM 1300-READ-TRANSACTION.
+
+       2100-INQUIRE-RECORD.
+           MOVE MAINT-EMPL-ID TO VSAM-EMPL-ID
+           READ VSAM-MASTER
+               INVALID KEY
+                  MOVE 'NOT FOUND' TO WS-RESULT-TEXT
+               NOT INVALID KEY
+                  STRING 'FOUND - ' VSAM-EMPL-NAME ' '
+                         VSAM-EMPL-SALARY
+                         DELIMITED BY SIZE INTO WS-RESULT-TEXT
+                  ADD 1 TO WS-RECORDS-FOUND
+           END-READ
+           PERFORM 2900-WRITE-REPORT-LINE.
+
+       2200-ADD-RECORD.
+           PERFORM 2500-VALIDATE-TRANSACTION
+           IF NOT RECORD-IS-VALID
+              PERFORM 2900-WRITE-REPORT-LINE
+              ADD 1 TO WS-TRANS-REJECTED
+           ELSE
+              MOVE MAINT-EMPL-ID     TO VSAM-EMPL-ID
+              READ VSAM-MASTER
+                  INVALID KEY
+                     CONTINUE
+                  NOT INVALID KEY
+                     MOVE 'N' TO WS-VALID-FLAG
+                     MOVE 'EMPLOYEE ID ALREADY EXISTS' TO WS-RESULT-TEXT
+              END-READ
+              IF RECORD-IS-VALID
+                 MOVE MAINT-EMPL-ID     TO VSAM-EMPL-ID
+                 MOVE MAINT-EMPL-NAME   TO VSAM-EMPL-NAME
+                 MOVE MAINT-EMPL-SALARY TO VSAM-EMPL-SALARY
+                 WRITE VSAM-REC
+                 IF NOT VSAM-OK
+                    DISPLAY 'ERROR WRITING VSAM RECORD, STATUS: '
+                            WS-VSAM-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 MOVE 'ADDED' TO WS-RESULT-TEXT
+                 ADD 1 TO WS-RECORDS-ADDED
+              ELSE
+                 ADD 1 TO WS-TRANS-REJECTED
+              END-IF
+              PERFORM 2900-WRITE-REPORT-LINE
+           END-IF.
+
+       2300-CHANGE-RECORD.
+           PERFORM 2500-VALIDATE-TRANSACTION
+           IF NOT RECORD-IS-VALID
+              PERFORM 2900-WRITE-REPORT-LINE
+              ADD 1 TO WS-TRANS-REJECTED
+           ELSE
+              MOVE MAINT-EMPL-ID TO VSAM-EMPL-ID
+              READ VSAM-MASTER
+                  INVALID KEY
+                     MOVE 'NOT FOUND - NOT CHANGED' TO WS-RESULT-TEXT
+                     ADD 1 TO WS-TRANS-REJECTED
+                  NOT INVALID KEY
+                     MOVE MAINT-EMPL-NAME   TO VSAM-EMPL-NAME
+                     MOVE MAINT-EMPL-SALARY TO VSAM-EMPL-SALARY
+                     REWRITE VSAM-REC
+                     IF NOT VSAM-OK
+                        DISPLAY 'ERROR REWRITING VSAM RECORD, STATUS: '
+                                WS-VSAM-STATUS
+                        MOVE 16 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     MOVE 'CHANGED' TO WS-RESULT-TEXT
+                     ADD 1 TO WS-RECORDS-CHANGED
+              END-READ
+              PERFORM 2900-WRITE-REPORT-LINE
+           END-IF.
+
+       2400-DELETE-RECORD.
+           MOVE MAINT-EMPL-ID TO VSAM-EMPL-ID
+           READ VSAM-MASTER
+               INVALID KEY
+                  MOVE 'NOT FOUND - NOT DELETED' TO WS-RESULT-TEXT
+                  ADD 1 TO WS-TRANS-REJECTED
+               NOT INVALID KEY
+                  DELETE VSAM-MASTER
+                  IF NOT VSAM-OK
+                     DISPLAY 'ERROR DELETING VSAM RECORD, STATUS: '
+                             WS-VSAM-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                  END-IF
+                  MOVE 'DELETED' TO WS-RESULT-TEXT
+                  ADD 1 TO WS-RECORDS-DELETED
+           END-READ
+           PERFORM 2900-WRITE-REPORT-LINE.
+
+      *> --------------------------------------------------------
+      *> 2500-VALIDATE-TRANSACTION - check an ADD/CHANGE transaction
+      *> against the same picture clauses VSAM-REC itself uses.
+      *> --------------------------------------------------------
+       2500-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+
+           IF MAINT-EMPL-ID NOT NUMERIC
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE 'NON-NUMERIC EMPLOYEE ID' TO WS-RESULT-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID AND FUNCTION TRIM(MAINT-EMPL-NAME)
+                 = SPACES
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE 'MISSING EMPLOYEE NAME' TO WS-RESULT-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID
+              IF FUNCTION TRIM(MAINT-EMPL-SALARY) = SPACES
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE 'MISSING SALARY' TO WS-RESULT-TEXT
+              ELSE
+                 COMPUTE WS-TEST-NUMVAL-RESULT =
+                     FUNCTION TEST-NUMVAL(
+                        FUNCTION TRIM(MAINT-EMPL-SALARY))
+                 IF WS-TEST-NUMVAL-RESULT NOT = 0
+                    MOVE 'N' TO WS-VALID-FLAG
+                    MOVE 'NON-NUMERIC SALARY' TO WS-RESULT-TEXT
+                 END-IF
+              END-IF
+           END-IF.
+
+       2900-WRITE-REPORT-LINE.
+           STRING MAINT-FUNCTION ' ' MAINT-EMPL-ID ' '
+                  FUNCTION TRIM(WS-RESULT-TEXT)
+                  DELIMITED BY SIZE INTO MAINT-RPT-REC
+           WRITE MAINT-RPT-REC
+           IF NOT RPT-OK
+              DISPLAY 'ERROR WRITING REPORT RECORD, STATUS: '
+                      WS-RPT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           DISPLAY FUNCTION TRIM(MAINT-RPT-REC).
+
+       3000-TERMINATE.
+           PERFORM 3100-CLOSE-FILES
+           PERFORM 3200-DISPLAY-SUMMARY.
+
+       3100-CLOSE-FILES.
+           CLOSE VSAM-MASTER
+           IF NOT VSAM-OK
+              DISPLAY 'CLOSING VSAM FILE, STATUS: ' WS-VSAM-STATUS
+           END-IF.
+
+           CLOSE MAINT-IN
+           IF NOT MAINT-OK
+              DISPLAY 'CLOSING TRANSACTION FILE, STATUS: '
+                      WS-MAINT-STATUS
+           END-IF.
+
+           CLOSE MAINT-RPT
+           IF NOT RPT-OK
+              DISPLAY 'CLOSING REPORT FILE, STATUS: ' WS-RPT-STATUS
+           END-IF.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'VSAM maintenance processing complete.'
+           DISPLAY 'Transactions Read:    ' WS-TRANS-READ
+           DISPLAY 'Records Found:        ' WS-RECORDS-FOUND
+           DISPLAY 'Records Added:        ' WS-RECORDS-ADDED
+           DISPLAY 'Records Changed:      ' WS-RECORDS-CHANGED
+           DISPLAY 'Records Deleted:      ' WS-RECORDS-DELETED
+           DISPLAY 'Transactions Rejected:' WS-TRANS-REJECTED.
+
+       END PROGRAM VSAMMAINT.
